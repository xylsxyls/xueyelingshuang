@@ -0,0 +1,128 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  E  R  R  C  K                       *
+      *                                                             *
+      *  Shared SQL error-trap routine. Every Pro*COBOL program     *
+      *  CALLs this right after each EXEC SQL instead of rolling    *
+      *  its own WHENEVER SQLERROR logic, so SQLCODE handling is    *
+      *  consistent across jobs. Stamps SQLEXT with the calling     *
+      *  program id before logging so a shared error log can be     *
+      *  correlated back to the program/run that produced it, logs  *
+      *  one ERROR-LOG-RECORD per failure, spills the overflow of   *
+      *  SQLERRMC to continuation records when the caller supplies  *
+      *  the fuller message text in WS-FULL-ERRM, and triggers the  *
+      *  abend detail report (ABNDRPT) on a negative SQLCODE.       *
+      *  ORASTXTF is owned entirely by ORACONN's CONNECT logic; this  *
+      *  routine never touches it, so an operator-set 0 survives      *
+      *  regardless of which of the two runs first.                   *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Stop defaulting ORASTXTF here --   *
+      *              ORACONN owns that decision now and an operator- *
+      *              set 0 must survive either call order.           *
+      *   sysmaint   2026/08/08 - Take SQLCA via SQLCASEL so this   *
+      *              traps against whichever variant the caller     *
+      *              was built with.                                *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SQLERRCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG-FILE
+               ASSIGN TO "SQLERRLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-ERROR-LOG-FILE.
+       01  SQL-ERROR-LOG-LINE        PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       COPY SQLERRLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-SEGMENT-NR             PIC S9(4) COMP VALUE ZERO.
+       01  WS-SEGMENT-START          PIC S9(9) COMP VALUE ZERO.
+       01  WS-BYTES-REMAINING        PIC S9(9) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       COPY SQLCASEL.
+       COPY ORACA5.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-FULL-ERRM              PIC X(700).
+
+       PROCEDURE DIVISION USING SQLCA, ORACA, WS-CALLER-ID,
+               WS-FULL-ERRM.
+
+       MAIN-PARA.
+           MOVE WS-CALLER-ID         TO SQLEXT
+
+           IF SQLCODE NOT = ZERO
+               PERFORM LOG-ERROR-PARA
+               IF SQLERRML > 70
+                   PERFORM LOG-OVERFLOW-PARA
+               END-IF
+               IF SQLCODE < ZERO
+                   CALL "ABNDRPT" USING SQLCA, ORACA, WS-CALLER-ID
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       LOG-ERROR-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT SQL-ERROR-LOG-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND SQL-ERROR-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID         TO ERL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO ERL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO ERL-TIME
+           MOVE SQLCAID               TO ERL-SQLCAID
+           MOVE SQLCABC               TO ERL-SQLCABC
+           MOVE SQLCODE               TO ERL-SQLCODE
+           MOVE SQLERRML              TO ERL-SQLERRML
+           MOVE SQLERRMC              TO ERL-SQLERRMC
+           MOVE SQLERRD(3)            TO ERL-SQLERRD3
+           IF SQLERRML > 70
+               MOVE "Y"               TO ERL-CONTINUED
+           ELSE
+               MOVE "N"               TO ERL-CONTINUED
+           END-IF
+
+           WRITE SQL-ERROR-LOG-LINE FROM ERROR-LOG-RECORD
+
+           CLOSE SQL-ERROR-LOG-FILE.
+
+       LOG-OVERFLOW-PARA.
+           MOVE ZERO                  TO WS-SEGMENT-NR
+           MOVE 1                     TO WS-SEGMENT-START
+           MOVE SQLERRML               TO WS-BYTES-REMAINING
+
+           OPEN EXTEND SQL-ERROR-LOG-FILE
+
+           PERFORM UNTIL WS-BYTES-REMAINING <= ZERO
+               ADD 1                  TO WS-SEGMENT-NR
+               MOVE WS-CALLER-ID      TO ECL-PROGRAM-ID
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO ECL-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO ECL-TIME
+               MOVE WS-SEGMENT-NR     TO ECL-SEGMENT-NR
+               MOVE SPACES            TO ECL-SEGMENT-TEXT
+               MOVE WS-FULL-ERRM(WS-SEGMENT-START:70)
+                   TO ECL-SEGMENT-TEXT
+               IF WS-BYTES-REMAINING <= 70
+                   MOVE "Y"           TO ECL-LAST-SEGMENT
+               ELSE
+                   MOVE "N"           TO ECL-LAST-SEGMENT
+               END-IF
+               WRITE SQL-ERROR-LOG-LINE FROM ERROR-LOG-CONT-RECORD
+               ADD 70                 TO WS-SEGMENT-START
+               SUBTRACT 70 FROM WS-BYTES-REMAINING
+           END-PERFORM
+
+           CLOSE SQL-ERROR-LOG-FILE.
