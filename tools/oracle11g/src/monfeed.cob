@@ -0,0 +1,74 @@
+      ***************************************************************
+      *                                                             *
+      *               M  O  N  F  E  E  D                          *
+      *                                                             *
+      *  External monitoring feed. Call after each COMMIT/ROLLBACK  *
+      *  (or alongside CURSSTAT) to append a flat snapshot of the    *
+      *  current SQLCODE/SQLERRD(3)/SQLWARN and the ORACA cursor-    *
+      *  cache counters to a single well-known feed file an outside   *
+      *  monitoring tool can tail, instead of that tool having to     *
+      *  parse the per-day, per-purpose log files this toolkit        *
+      *  already writes for its own reporting.                        *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Add MFD-SQLWARN to the snapshot;   *
+      *              widen MONITOR-FEED-LINE, which was already too  *
+      *              short for MONITOR-FEED-RECORD even before this  *
+      *              field was added.                                *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MONFEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONITOR-FEED-FILE
+               ASSIGN TO "MONFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONITOR-FEED-FILE.
+       01  MONITOR-FEED-LINE         PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       COPY MONFDLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY SQLCASEL.
+       COPY ORACA5.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-JOB-ID                 PIC X(8).
+
+       PROCEDURE DIVISION USING SQLCA, ORACA, WS-CALLER-ID, WS-JOB-ID.
+
+       MAIN-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT MONITOR-FEED-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND MONITOR-FEED-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO MFD-PROGRAM-ID
+           MOVE WS-JOB-ID             TO MFD-JOB-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO MFD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO MFD-TIME
+           MOVE SQLCODE                TO MFD-SQLCODE
+           MOVE SQLERRD(3)             TO MFD-SQLERRD3
+           MOVE SQLWARN                TO MFD-SQLWARN
+           MOVE ORAHOC                 TO MFD-ORAHOC
+           MOVE ORAMOC                 TO MFD-ORAMOC
+           MOVE ORACOC                 TO MFD-ORACOC
+           MOVE ORANOR                 TO MFD-ORANOR
+           MOVE ORANPR                 TO MFD-ORANPR
+           MOVE ORANEX                 TO MFD-ORANEX
+
+           WRITE MONITOR-FEED-LINE FROM MONITOR-FEED-RECORD
+
+           CLOSE MONITOR-FEED-FILE
+
+           GOBACK.
