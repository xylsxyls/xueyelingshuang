@@ -0,0 +1,68 @@
+      ***************************************************************
+      *                                                             *
+      *               C  U  R  S  S  T  A  T                       *
+      *                                                             *
+      *  Snapshots ORAHOC, ORAMOC, ORACOC, ORANOR, ORANPR and       *
+      *  ORANEX from the ORACA block and appends them to the        *
+      *  cursor-stats file for the current day, one record per      *
+      *  CALL. Intended to be CALLed right after every COMMIT or    *
+      *  ROLLBACK so the cache behaviour of a job can be trended    *
+      *  over time instead of disappearing at end of run.            *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CURSSTAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOR-STATS-FILE
+               ASSIGN TO WS-CURSTAT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOR-STATS-FILE.
+       01  CURSOR-STATS-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CURSTLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-CURSTAT-FILE-NAME.
+           05  FILLER                PIC X(8)  VALUE "CURSTAT.".
+           05  WS-CURSTAT-DATE       PIC X(8).
+           05  FILLER                PIC X(4)  VALUE ".DAT".
+
+       LINKAGE SECTION.
+       COPY ORACA5.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING ORACA, WS-CALLER-ID.
+
+       MAIN-PARA.
+           IF WS-FIRST-CALL = "Y"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURSTAT-DATE
+               OPEN EXTEND CURSOR-STATS-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND CURSOR-STATS-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID         TO CSL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO CSL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO CSL-TIME
+           MOVE ORAHOC                TO CSL-ORAHOC
+           MOVE ORAMOC                TO CSL-ORAMOC
+           MOVE ORACOC                TO CSL-ORACOC
+           MOVE ORANOR                TO CSL-ORANOR
+           MOVE ORANPR                TO CSL-ORANPR
+           MOVE ORANEX                TO CSL-ORANEX
+
+           WRITE CURSOR-STATS-LINE FROM CURSOR-STATS-RECORD
+
+           CLOSE CURSOR-STATS-FILE
+
+           GOBACK.
