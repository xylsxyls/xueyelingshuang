@@ -0,0 +1,88 @@
+      ***************************************************************
+      *                                                             *
+      *               N  U  M  F  M  T                             *
+      *                                                             *
+      *  Formats a fetched NUMBER (SELDVTYP 2) host variable for    *
+      *  display using the column's actual PRECISION/SCALE from a   *
+      *  DESCRIBE, instead of always printing the generic           *
+      *  PIC S9(18)V9(9) shape SELTYPRT's catalog assumes for every  *
+      *  NUMBER column regardless of its real size. WS-RAW-VALUE is *
+      *  expected in that same generic S9(18)V9(9) COMP-3 shape (the *
+      *  shop standard fetch target for SELDVTYP 2); this trims it   *
+      *  down to PRECISION significant digits split SCALE places    *
+      *  after the decimal point.                                   *
+      *                                                             *
+      *  PRECISION = 0 (caller could not describe the column, or a  *
+      *  genuine PRECISION of 0) falls back to the full generic      *
+      *  18.9 display so callers never lose digits silently.         *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NUMFMT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ABS-VALUE              PIC 9(18)V9(9) COMP-3.
+       01  WS-ABS-DISPLAY            PIC 9(18)V9(9).
+       01  WS-ABS-PARTS REDEFINES WS-ABS-DISPLAY.
+           05  WS-INT-PART           PIC 9(18).
+           05  WS-FRAC-PART          PIC 9(9).
+       01  WS-SIGN                   PIC X(1).
+       01  WS-INT-DIGIT-CT           PIC S9(4) COMP.
+       01  WS-FRAC-DIGIT-CT          PIC S9(4) COMP.
+       01  WS-INT-START              PIC S9(4) COMP.
+       01  WS-WORK-PRECISION         PIC S9(9) COMP.
+       01  WS-WORK-SCALE             PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       COPY BNDSEL.
+       01  WS-RAW-VALUE              PIC S9(18)V9(9) COMP-3.
+       01  WS-DISPLAY-VALUE          PIC X(40).
+
+       PROCEDURE DIVISION USING PRECISION, SCALE, WS-RAW-VALUE,
+               WS-DISPLAY-VALUE.
+
+       MAIN-PARA.
+           MOVE PRECISION             TO WS-WORK-PRECISION
+           MOVE SCALE                 TO WS-WORK-SCALE
+
+           IF WS-WORK-PRECISION <= 0 OR WS-WORK-PRECISION > 18
+               MOVE 18                TO WS-WORK-PRECISION
+               MOVE 9                 TO WS-WORK-SCALE
+           END-IF
+
+           IF WS-WORK-SCALE < 0 OR WS-WORK-SCALE > WS-WORK-PRECISION
+               MOVE 0                 TO WS-WORK-SCALE
+           END-IF
+
+           IF WS-RAW-VALUE < 0
+               MOVE "-"               TO WS-SIGN
+           ELSE
+               MOVE SPACE             TO WS-SIGN
+           END-IF
+
+           COMPUTE WS-ABS-VALUE = FUNCTION ABS(WS-RAW-VALUE)
+           MOVE WS-ABS-VALUE          TO WS-ABS-DISPLAY
+
+           COMPUTE WS-FRAC-DIGIT-CT = WS-WORK-SCALE
+           COMPUTE WS-INT-DIGIT-CT = WS-WORK-PRECISION - WS-WORK-SCALE
+           COMPUTE WS-INT-START = 19 - WS-INT-DIGIT-CT
+
+           MOVE SPACES                TO WS-DISPLAY-VALUE
+           IF WS-FRAC-DIGIT-CT > 0
+               STRING WS-SIGN                         DELIMITED SIZE
+                      WS-INT-PART(WS-INT-START:
+                                  WS-INT-DIGIT-CT)     DELIMITED SIZE
+                      "."                              DELIMITED SIZE
+                      WS-FRAC-PART(1:WS-FRAC-DIGIT-CT) DELIMITED SIZE
+                   INTO WS-DISPLAY-VALUE
+           ELSE
+               STRING WS-SIGN                         DELIMITED SIZE
+                      WS-INT-PART(WS-INT-START:
+                                  WS-INT-DIGIT-CT)     DELIMITED SIZE
+                   INTO WS-DISPLAY-VALUE
+           END-IF
+
+           GOBACK.
