@@ -0,0 +1,91 @@
+      ***************************************************************
+      *                                                             *
+      *               S  E  L  T  Y  P  R  T                       *
+      *                                                             *
+      *  Report program. Walks a DESCRIBE'd SELDSC (bndsel.cob) and *
+      *  prints each column's SELDVTYP (Oracle internal type code)  *
+      *  and SELDFMT/SELDFMTL against the COBOL PIC clause our shop *
+      *  standard maps it to, so new dynamic-SQL report requests    *
+      *  have a living catalog generated from real DESCRIBE output  *
+      *  instead of guessing host variable types for DATE/NUMBER.   *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SELTYPRT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEL-TYPE-CATALOG-FILE
+               ASSIGN TO "SELTYCAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEL-TYPE-CATALOG-FILE.
+       01  SEL-TYPE-CATALOG-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY SELTYCAT.
+
+       01  WS-COL-IX                 PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       COPY BNDSEL.
+
+       PROCEDURE DIVISION USING SELDSC.
+
+       MAIN-PARA.
+           OPEN OUTPUT SEL-TYPE-CATALOG-FILE
+
+           PERFORM VARYING WS-COL-IX FROM 1 BY 1
+                   UNTIL WS-COL-IX > SQLDFND IN SELDSC
+               MOVE WS-COL-IX          TO STC-COLUMN-POS
+               MOVE SELDVTYP(WS-COL-IX)    TO STC-SELDVTYP
+               MOVE SELDFMT(WS-COL-IX)     TO STC-SELDFMT
+               MOVE SELDFMTL(WS-COL-IX)    TO STC-SELDFMTL
+               MOVE SELDVLN(WS-COL-IX)     TO STC-SELDVLN
+               PERFORM MAP-PIC-CLAUSE-PARA
+               WRITE SEL-TYPE-CATALOG-LINE FROM SEL-TYPE-CATALOG-RECORD
+           END-PERFORM
+
+           CLOSE SEL-TYPE-CATALOG-FILE
+
+           GOBACK.
+
+       MAP-PIC-CLAUSE-PARA.
+           EVALUATE STC-SELDVTYP
+               WHEN 1
+                   STRING "PIC X(" DELIMITED SIZE
+                       STC-SELDVLN DELIMITED SIZE
+                       ")" DELIMITED SIZE
+                       INTO STC-PIC-CLAUSE
+               WHEN 2
+                   MOVE "PIC S9(18)V9(9) COMP-3 (NUMBER)"
+                       TO STC-PIC-CLAUSE
+               WHEN 8
+                   MOVE "PIC X(n) (LONG)"   TO STC-PIC-CLAUSE
+               WHEN 11
+                   MOVE "PIC X(18) (ROWID)" TO STC-PIC-CLAUSE
+               WHEN 12
+                   MOVE "PIC X(19) (DATE)"  TO STC-PIC-CLAUSE
+               WHEN 23
+                   MOVE "PIC X(n) (RAW)"    TO STC-PIC-CLAUSE
+               WHEN 24
+                   MOVE "PIC X(n) (LONG RAW)" TO STC-PIC-CLAUSE
+               WHEN 96
+                   STRING "PIC X(" DELIMITED SIZE
+                       STC-SELDVLN DELIMITED SIZE
+                       ") (CHAR)" DELIMITED SIZE
+                       INTO STC-PIC-CLAUSE
+               WHEN 112
+                   MOVE "PIC X(n) (CLOB)"   TO STC-PIC-CLAUSE
+               WHEN 113
+                   MOVE "PIC X(n) (BLOB)"   TO STC-PIC-CLAUSE
+               WHEN 180
+                   MOVE "PIC X(27) (TIMESTAMP)" TO STC-PIC-CLAUSE
+               WHEN OTHER
+                   MOVE "*** UNMAPPED SELDVTYP ***" TO STC-PIC-CLAUSE
+           END-EVALUATE.
