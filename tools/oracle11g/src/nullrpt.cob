@@ -0,0 +1,75 @@
+      ***************************************************************
+      *                                                             *
+      *               N  U  L  L  R  P  T                           *
+      *                                                             *
+      *  NULL-indicator exception report. After a dynamic FETCH the *
+      *  caller passes the XSELDI indicator array (bndsel.cob) and  *
+      *  its own per-column "required" flags; any column flagged   *
+      *  required whose indicator shows null (SEL-DI < 0) is written*
+      *  to the exception file instead of flowing silently into the *
+      *  extract and only surfacing when a downstream total fails   *
+      *  to reconcile.                                               *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NULLRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NULL-EXCEPTION-FILE
+               ASSIGN TO "NULLRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NULL-EXCEPTION-FILE.
+       01  NULL-EXCEPTION-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY NULLRPLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-COL-IX                 PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       COPY BNDSEL.
+       01  WS-REQUIRED-FLAGS.
+           05  WS-REQUIRED-FLAG      OCCURS 40 TIMES PIC X(1).
+       01  WS-ROW-KEY                PIC X(30).
+       01  WS-COLUMN-COUNT           PIC S9(9) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING XSELDI, WS-REQUIRED-FLAGS, WS-ROW-KEY,
+               WS-COLUMN-COUNT, WS-CALLER-ID.
+
+       MAIN-PARA.
+           PERFORM VARYING WS-COL-IX FROM 1 BY 1
+                   UNTIL WS-COL-IX > WS-COLUMN-COUNT
+               IF SEL-DI(WS-COL-IX) < ZERO
+                       AND WS-REQUIRED-FLAG(WS-COL-IX) = "Y"
+                   PERFORM WRITE-EXCEPTION-PARA
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       WRITE-EXCEPTION-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT NULL-EXCEPTION-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND NULL-EXCEPTION-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO NRL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO NRL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO NRL-TIME
+           MOVE WS-ROW-KEY             TO NRL-ROW-KEY
+           MOVE WS-COL-IX              TO NRL-COLUMN-POS
+
+           WRITE NULL-EXCEPTION-LINE FROM NULL-EXCEPTION-RECORD
+
+           CLOSE NULL-EXCEPTION-FILE.
