@@ -0,0 +1,72 @@
+      ***************************************************************
+      *                                                             *
+      *               R  E  C  O  N  C  I  L                       *
+      *                                                             *
+      *  SQLERRD(3) row-count reconciliation. Called right after a  *
+      *  mass UPDATE/DELETE with the control total the caller        *
+      *  computed earlier in the run; compares it against the rows-  *
+      *  processed count the SQLCA reports in SQLERRD(3) and writes  *
+      *  a discrepancy record plus an operator-visible message when  *
+      *  they don't match, instead of letting a WHERE clause that    *
+      *  matched fewer rows than expected complete "successfully"    *
+      *  with no one the wiser.                                      *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECONCILE-LOG-FILE
+               ASSIGN TO "RECNLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECONCILE-LOG-FILE.
+       01  RECONCILE-LOG-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RECNLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY SQLCASEL.
+       01  WS-EXPECTED-COUNT         PIC S9(9) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING SQLCA, WS-EXPECTED-COUNT, WS-CALLER-ID.
+
+       MAIN-PARA.
+           IF SQLERRD(3) NOT = WS-EXPECTED-COUNT
+               PERFORM WRITE-DISCREPANCY-PARA
+           END-IF
+
+           GOBACK.
+
+       WRITE-DISCREPANCY-PARA.
+           DISPLAY WS-CALLER-ID
+               " RECONCIL WARNING: row count mismatch - expected "
+               WS-EXPECTED-COUNT " actual " SQLERRD(3) UPON CONSOLE
+
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT RECONCILE-LOG-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND RECONCILE-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO RCL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO RCL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO RCL-TIME
+           MOVE WS-EXPECTED-COUNT     TO RCL-EXPECTED-COUNT
+           MOVE SQLERRD(3)            TO RCL-ACTUAL-COUNT
+           COMPUTE RCL-DIFFERENCE = SQLERRD(3) - WS-EXPECTED-COUNT
+
+           WRITE RECONCILE-LOG-LINE FROM RECONCILE-LOG-RECORD
+
+           CLOSE RECONCILE-LOG-FILE.
