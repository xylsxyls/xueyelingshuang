@@ -0,0 +1,101 @@
+      ***************************************************************
+      *                                                             *
+      *               N  U  L  N  M  R  P  T                       *
+      *                                                             *
+      *  Per-row null-column report. Combines the SEL-DI indicator  *
+      *  array with SELDH-VNAME (both sqlda.cob) after a dynamic     *
+      *  FETCH to produce, for each fetched row, a readable comma-   *
+      *  separated list of which named columns came back null,       *
+      *  instead of leaving business users to eyeball blank fields   *
+      *  in the raw extract column by column. Unlike NULLRPT (which  *
+      *  flags only columns the caller has marked "required"), this  *
+      *  reports the full null pattern for every row that has one.   *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Widen NULL-NAMES-LINE to 261      *
+      *              bytes to match NULL-NAMES-REPORT-RECORD -- it  *
+      *              was 200, truncating the tail of NNL-NULL-NAMES *
+      *              (the whole point of this report) off any row   *
+      *              with a long null-column-name list.             *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    NULNMRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NULL-NAMES-FILE
+               ASSIGN TO "NULNMRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NULL-NAMES-FILE.
+       01  NULL-NAMES-LINE           PIC X(261).
+
+       WORKING-STORAGE SECTION.
+       COPY NULNMLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-COL-IX                 PIC S9(9) COMP.
+       01  WS-NULL-COUNT             PIC S9(9) COMP.
+       01  WS-NAMES-PTR              PIC S9(4) COMP.
+       01  WS-NULL-NAMES             PIC X(200).
+
+       LINKAGE SECTION.
+       COPY SQLDA.
+       01  WS-COLUMN-COUNT           PIC S9(9) COMP.
+       01  WS-ROW-KEY                PIC X(30).
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING XSELDI, XSELDHVNAME, WS-COLUMN-COUNT,
+               WS-ROW-KEY, WS-CALLER-ID.
+
+       MAIN-PARA.
+           MOVE ZERO                  TO WS-NULL-COUNT
+           MOVE SPACES                TO WS-NULL-NAMES
+           MOVE 1                     TO WS-NAMES-PTR
+
+           PERFORM VARYING WS-COL-IX FROM 1 BY 1
+                   UNTIL WS-COL-IX > WS-COLUMN-COUNT
+               IF SEL-DI(WS-COL-IX) < ZERO
+                   PERFORM APPEND-NULL-NAME-PARA
+               END-IF
+           END-PERFORM
+
+           IF WS-NULL-COUNT > ZERO
+               PERFORM WRITE-REPORT-PARA
+           END-IF
+
+           GOBACK.
+
+       APPEND-NULL-NAME-PARA.
+           ADD 1                      TO WS-NULL-COUNT
+           IF WS-NULL-COUNT > 1
+               STRING ", " DELIMITED SIZE
+                   INTO WS-NULL-NAMES
+                   WITH POINTER WS-NAMES-PTR
+           END-IF
+           STRING FUNCTION TRIM(SEL-DH-VNAME(WS-COL-IX)) DELIMITED SIZE
+               INTO WS-NULL-NAMES
+               WITH POINTER WS-NAMES-PTR.
+
+       WRITE-REPORT-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT NULL-NAMES-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND NULL-NAMES-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO NNL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO NNL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO NNL-TIME
+           MOVE WS-ROW-KEY            TO NNL-ROW-KEY
+           MOVE WS-NULL-COUNT         TO NNL-NULL-COUNT
+           MOVE WS-NULL-NAMES         TO NNL-NULL-NAMES
+
+           WRITE NULL-NAMES-LINE FROM NULL-NAMES-REPORT-RECORD
+
+           CLOSE NULL-NAMES-FILE.
