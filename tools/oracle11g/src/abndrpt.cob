@@ -0,0 +1,71 @@
+      ***************************************************************
+      *                                                             *
+      *               A  B  N  D  R  P  T                           *
+      *                                                             *
+      *  Abend-handling routine. Dumps the ORACA saved-statement    *
+      *  fields (ORASTXT/ORASFNM/ORASLNR) for the current SQLCODE   *
+      *  to the abend report file. Called by SQLERRCK whenever a    *
+      *  program hits a negative SQLCODE; ORASTXTF is expected to   *
+      *  have been set to 2 ("save on warning/error") by ORACONN    *
+      *  at program start so ORASTXT/ORASFNM/ORASLNR are populated. *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Widen ABEND-REPORT-LINE to 188    *
+      *              bytes to match ABEND-REPORT-RECORD -- it was   *
+      *              180, truncating ABR-SRC-LINE-NR and part of    *
+      *              ABR-SRC-FILE-NAME off every WRITE.             *
+      *   sysmaint   2026/08/08 - Take SQLCA via SQLCASEL so this   *
+      *              matches whichever variant the caller built.    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ABNDRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABEND-REPORT-FILE
+               ASSIGN TO "ABNDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABEND-REPORT-FILE.
+       01  ABEND-REPORT-LINE         PIC X(188).
+
+       WORKING-STORAGE SECTION.
+       COPY ABNDRLG.
+
+       01  WS-FILE-STATUS            PIC X(2).
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY SQLCASEL.
+       COPY ORACA5.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING SQLCA, ORACA, WS-CALLER-ID.
+
+       MAIN-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT ABEND-REPORT-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND ABEND-REPORT-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID         TO ABR-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO ABR-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO ABR-TIME
+           MOVE SQLCODE               TO ABR-SQLCODE
+           MOVE ORASTXTL              TO ABR-STMT-LEN
+           MOVE ORASTXTC              TO ABR-STMT-TEXT
+           MOVE ORASFNML              TO ABR-SRC-FILE-LEN
+           MOVE ORASFNMC              TO ABR-SRC-FILE-NAME
+           MOVE ORASLNR               TO ABR-SRC-LINE-NR
+
+           WRITE ABEND-REPORT-LINE FROM ABEND-REPORT-RECORD
+
+           CLOSE ABEND-REPORT-FILE
+
+           GOBACK.
