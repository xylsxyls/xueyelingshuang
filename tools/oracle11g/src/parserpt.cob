@@ -0,0 +1,158 @@
+      ***************************************************************
+      *                                                             *
+      *               P  A  R  S  E  R  P  T                       *
+      *                                                             *
+      *  Nightly parse-vs-execute ratio rollup. Reads the current   *
+      *  day's cursor-stats file (written by CURSSTAT after every    *
+      *  COMMIT/ROLLBACK across all batch jobs), keeps the last      *
+      *  ORANPR/ORANEX snapshot seen for each distinct program (the  *
+      *  ORACA counters are cumulative for the run, so the last      *
+      *  record for a program is its end-of-run total), and writes  *
+      *  one PARSE-RATIO-RECORD per program flagging any whose       *
+      *  parse/execute ratio crosses WS-THRESHOLD-PCT -- a sign the   *
+      *  program is re-parsing statements that should be coming out  *
+      *  of the cursor cache instead of quietly burning CPU on       *
+      *  repeated parses.                                            *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Force-flag ORANEX = 0 with         *
+      *              ORANPR > 0 (parsed repeatedly, never executed)  *
+      *              at a 99999% sentinel instead of reporting a     *
+      *              0% ratio, since that case is the worst re-parse *
+      *              pattern this report exists to catch.            *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PARSERPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURSOR-STATS-FILE
+               ASSIGN TO WS-CURSTAT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PARSE-RATIO-FILE
+               ASSIGN TO WS-PARSRPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURSOR-STATS-FILE.
+       01  CURSOR-STATS-LINE         PIC X(80).
+
+       FD  PARSE-RATIO-FILE.
+       01  PARSE-RATIO-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CURSTLG.
+       COPY PARSRLG.
+
+       01  WS-TODAY                  PIC X(8).
+       01  WS-CURSTAT-FILE-NAME.
+           05  FILLER                PIC X(8)  VALUE "CURSTAT.".
+           05  WS-CURSTAT-DATE       PIC X(8).
+           05  FILLER                PIC X(4)  VALUE ".DAT".
+       01  WS-PARSRPT-FILE-NAME.
+           05  FILLER                PIC X(8)  VALUE "PARSRPT.".
+           05  WS-PARSRPT-DATE       PIC X(8).
+           05  FILLER                PIC X(4)  VALUE ".DAT".
+
+       01  WS-INPUT-STATUS           PIC X(2).
+       01  WS-AT-END                 PIC X(1).
+       01  WS-THRESHOLD-PCT          PIC S9(5) COMP VALUE 25.
+       01  WS-TABLE-SIZE             PIC S9(9) COMP VALUE 40.
+       01  WS-ENTRY-COUNT            PIC S9(9) COMP VALUE ZERO.
+       01  WS-IX                     PIC S9(9) COMP.
+       01  WS-MATCH-IX               PIC S9(9) COMP.
+       01  WS-RATIO-PCT              PIC S9(5) COMP.
+
+       01  WS-PROG-TABLE.
+           05  WS-PROG-ENTRY         OCCURS 40 TIMES.
+               10  WS-PROG-ID        PIC X(8).
+               10  WS-PROG-ORANPR    PIC S9(9) COMP.
+               10  WS-PROG-ORANEX    PIC S9(9) COMP.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-TODAY
+           MOVE WS-TODAY              TO WS-CURSTAT-DATE
+           MOVE WS-TODAY              TO WS-PARSRPT-DATE
+
+           OPEN INPUT CURSOR-STATS-FILE
+           IF WS-INPUT-STATUS = "00"
+               PERFORM READ-CURSTAT-PARA
+                   UNTIL WS-AT-END = "Y"
+               CLOSE CURSOR-STATS-FILE
+           END-IF
+
+           OPEN OUTPUT PARSE-RATIO-FILE
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-ENTRY-COUNT
+               PERFORM WRITE-RATIO-PARA
+           END-PERFORM
+           CLOSE PARSE-RATIO-FILE
+
+           STOP RUN.
+
+       READ-CURSTAT-PARA.
+           READ CURSOR-STATS-FILE INTO CURSOR-STATS-RECORD
+               AT END
+                   MOVE "Y"           TO WS-AT-END
+               NOT AT END
+                   PERFORM STORE-SNAPSHOT-PARA
+           END-READ.
+
+       STORE-SNAPSHOT-PARA.
+           MOVE ZERO                  TO WS-MATCH-IX
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-ENTRY-COUNT
+               IF WS-PROG-ID(WS-IX) = CSL-PROGRAM-ID
+                   MOVE WS-IX          TO WS-MATCH-IX
+               END-IF
+           END-PERFORM
+
+           IF WS-MATCH-IX = ZERO
+               IF WS-ENTRY-COUNT < WS-TABLE-SIZE
+                   ADD 1               TO WS-ENTRY-COUNT
+                   MOVE WS-ENTRY-COUNT TO WS-MATCH-IX
+                   MOVE CSL-PROGRAM-ID TO WS-PROG-ID(WS-MATCH-IX)
+               END-IF
+           END-IF
+
+           IF WS-MATCH-IX > ZERO
+               MOVE CSL-ORANPR         TO WS-PROG-ORANPR(WS-MATCH-IX)
+               MOVE CSL-ORANEX         TO WS-PROG-ORANEX(WS-MATCH-IX)
+           END-IF.
+
+       WRITE-RATIO-PARA.
+           IF WS-PROG-ORANEX(WS-IX) > ZERO
+               COMPUTE WS-RATIO-PCT =
+                       (WS-PROG-ORANPR(WS-IX) * 100)
+                       / WS-PROG-ORANEX(WS-IX)
+           ELSE
+               IF WS-PROG-ORANPR(WS-IX) > ZERO
+                   MOVE 99999          TO WS-RATIO-PCT
+               ELSE
+                   MOVE ZERO           TO WS-RATIO-PCT
+               END-IF
+           END-IF
+
+           MOVE WS-PROG-ID(WS-IX)      TO PRL-PROGRAM-ID
+           MOVE WS-TODAY               TO PRL-DATE
+           MOVE WS-PROG-ORANPR(WS-IX)  TO PRL-ORANPR
+           MOVE WS-PROG-ORANEX(WS-IX)  TO PRL-ORANEX
+           MOVE WS-RATIO-PCT           TO PRL-RATIO-PCT
+
+           IF WS-RATIO-PCT >= WS-THRESHOLD-PCT
+               MOVE "Y"                TO PRL-FLAGGED
+               DISPLAY PRL-PROGRAM-ID
+                   " PARSERPT WARNING: parse/execute ratio "
+                   WS-RATIO-PCT "% exceeds threshold" UPON CONSOLE
+           ELSE
+               MOVE "N"                TO PRL-FLAGGED
+           END-IF
+
+           WRITE PARSE-RATIO-LINE FROM PARSE-RATIO-RECORD.
