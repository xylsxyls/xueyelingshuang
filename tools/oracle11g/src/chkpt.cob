@@ -0,0 +1,104 @@
+      ***************************************************************
+      *                                                             *
+      *               C  H  K  P  T                                *
+      *                                                             *
+      *  Checkpoint/restart for long dynamic-SQL fetch loops.       *
+      *  Function-code driven:                                      *
+      *    WS-FUNCTION = "SAVE " - writes the caller's current row   *
+      *       count and resume key, overwriting any earlier          *
+      *       checkpoint for this program/job.                       *
+      *    WS-FUNCTION = "LOAD " - reads the last saved row count    *
+      *       and resume key back, or returns WS-FOUND = "N" with    *
+      *       a zero row count and a blank resume key when no        *
+      *       checkpoint exists yet (first run).                     *
+      *  One checkpoint file per program/job-id pair so unrelated    *
+      *  jobs running the same program do not collide.                *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHKPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO WS-CHKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE           PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY CHKPTLG.
+
+       01  WS-FILE-STATUS            PIC X(2).
+       01  WS-CHKPT-FILE-NAME.
+           05  FILLER                PIC X(6)  VALUE "CHKPT.".
+           05  WS-CHKPT-PROGRAM-ID   PIC X(8).
+           05  FILLER                PIC X(1)  VALUE ".".
+           05  WS-CHKPT-JOB-ID       PIC X(8).
+           05  FILLER                PIC X(4)  VALUE ".DAT".
+
+       LINKAGE SECTION.
+       01  WS-FUNCTION               PIC X(5).
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-JOB-ID                 PIC X(8).
+       01  WS-ROW-COUNT              PIC S9(9) COMP.
+       01  WS-RESUME-KEY             PIC X(80).
+       01  WS-FOUND                  PIC X(1).
+
+       PROCEDURE DIVISION USING WS-FUNCTION, WS-CALLER-ID, WS-JOB-ID,
+               WS-ROW-COUNT, WS-RESUME-KEY, WS-FOUND.
+
+       MAIN-PARA.
+           MOVE WS-CALLER-ID         TO WS-CHKPT-PROGRAM-ID
+           MOVE WS-JOB-ID            TO WS-CHKPT-JOB-ID
+
+           EVALUATE WS-FUNCTION
+               WHEN "SAVE "
+                   PERFORM SAVE-CHECKPOINT-PARA
+               WHEN "LOAD "
+                   PERFORM LOAD-CHECKPOINT-PARA
+           END-EVALUATE
+
+           GOBACK.
+
+       SAVE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           MOVE WS-CALLER-ID         TO CKP-PROGRAM-ID
+           MOVE WS-JOB-ID            TO CKP-JOB-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO CKP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO CKP-TIME
+           MOVE WS-ROW-COUNT          TO CKP-ROW-COUNT
+           MOVE WS-RESUME-KEY         TO CKP-RESUME-KEY
+
+           WRITE CHECKPOINT-LINE FROM CHECKPOINT-RECORD
+
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       MOVE "N"       TO WS-FOUND
+                       MOVE ZERO      TO WS-ROW-COUNT
+                       MOVE SPACES    TO WS-RESUME-KEY
+                   NOT AT END
+                       MOVE "Y"       TO WS-FOUND
+                       MOVE CKP-ROW-COUNT   TO WS-ROW-COUNT
+                       MOVE CKP-RESUME-KEY  TO WS-RESUME-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "N"               TO WS-FOUND
+               MOVE ZERO               TO WS-ROW-COUNT
+               MOVE SPACES              TO WS-RESUME-KEY
+           END-IF.
