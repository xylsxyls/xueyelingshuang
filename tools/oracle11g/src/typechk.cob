@@ -0,0 +1,81 @@
+      ***************************************************************
+      *                                                             *
+      *               T  Y  P  E  C  H  K                           *
+      *                                                             *
+      *  Validates a SELDVTYP/BNDDVTYP value from DESCRIBE against   *
+      *  the type codes our column-binding logic (see SELTYPRT's     *
+      *  PIC-clause map) actually understands, before the caller's   *
+      *  binding loop touches the column. On an unrecognized code    *
+      *  (for example a new internal type introduced by an Oracle    *
+      *  upgrade) this returns WS-VALID = "N" and logs the offending  *
+      *  column position and type code so the caller can stop the    *
+      *  loop cleanly with a useful message instead of abending      *
+      *  deep inside it with no context.                              *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TYPECHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TYPE-CHECK-LOG-FILE
+               ASSIGN TO "TYPCHLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TYPE-CHECK-LOG-FILE.
+       01  TYPE-CHECK-LOG-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY TYPCHLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       01  WS-KIND                   PIC X(4).
+       01  WS-COLUMN-POS             PIC S9(9) COMP.
+       01  WS-TYPE-CODE              PIC S9(4) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-VALID                  PIC X(1).
+
+       PROCEDURE DIVISION USING WS-KIND, WS-COLUMN-POS, WS-TYPE-CODE,
+               WS-CALLER-ID, WS-VALID.
+
+       MAIN-PARA.
+           EVALUATE WS-TYPE-CODE
+               WHEN 1 WHEN 2 WHEN 8 WHEN 11 WHEN 12 WHEN 23 WHEN 24
+                   WHEN 96 WHEN 112 WHEN 113 WHEN 180
+                   MOVE "Y"           TO WS-VALID
+               WHEN OTHER
+                   MOVE "N"           TO WS-VALID
+                   PERFORM LOG-UNKNOWN-TYPE-PARA
+           END-EVALUATE
+
+           GOBACK.
+
+       LOG-UNKNOWN-TYPE-PARA.
+           DISPLAY WS-CALLER-ID " TYPECHK ERROR: unrecognized " WS-KIND
+               " type code " WS-TYPE-CODE " at column " WS-COLUMN-POS
+               UPON CONSOLE
+
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT TYPE-CHECK-LOG-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND TYPE-CHECK-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO TCL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO TCL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO TCL-TIME
+           MOVE WS-KIND               TO TCL-KIND
+           MOVE WS-COLUMN-POS         TO TCL-COLUMN-POS
+           MOVE WS-TYPE-CODE          TO TCL-TYPE-CODE
+
+           WRITE TYPE-CHECK-LOG-LINE FROM TYPE-CHECK-LOG-RECORD
+
+           CLOSE TYPE-CHECK-LOG-FILE.
