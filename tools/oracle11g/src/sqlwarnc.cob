@@ -0,0 +1,80 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  W  A  R  N  C                       *
+      *                                                             *
+      *  Batch utility paragraph checking SQLCA's SQLWARN group     *
+      *  after each fetch/update. Oracle populates SQLWARN1 when a  *
+      *  host variable truncated the data it received and SQLWARN4  *
+      *  when an UPDATE/DELETE's WHERE clause matched every row in  *
+      *  the SET list rather than a filtered subset -- both of      *
+      *  which a program can otherwise complete "successfully"      *
+      *  while quietly losing or misapplying data. Writes an        *
+      *  operator-visible DISPLAY plus a WARNING-LOG-RECORD for     *
+      *  each condition found.                                      *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Take SQLCA via SQLCASEL so this   *
+      *              matches whichever variant the caller built.    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SQLWARNC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQL-WARNING-LOG-FILE
+               ASSIGN TO "SQLWRNLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-WARNING-LOG-FILE.
+       01  SQL-WARNING-LOG-LINE      PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       COPY SQLWRNLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY SQLCASEL.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING SQLCA, WS-CALLER-ID.
+
+       MAIN-PARA.
+           IF SQLWARN1 NOT = SPACE AND SQLWARN1 NOT = "0"
+               MOVE "SQLWARN1 - host variable data truncated"
+                   TO WRL-MESSAGE
+               PERFORM LOG-WARNING-PARA
+           END-IF
+
+           IF SQLWARN4 NOT = SPACE AND SQLWARN4 NOT = "0"
+               MOVE "SQLWARN4 - all WHERE/SET columns updated"
+                   TO WRL-MESSAGE
+               PERFORM LOG-WARNING-PARA
+           END-IF
+
+           GOBACK.
+
+       LOG-WARNING-PARA.
+           DISPLAY WS-CALLER-ID " SQLCA WARNING: " WRL-MESSAGE
+               UPON CONSOLE
+
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT SQL-WARNING-LOG-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND SQL-WARNING-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID         TO WRL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WRL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO WRL-TIME
+           MOVE SQLWARN1              TO WRL-SQLWARN1
+           MOVE SQLWARN4              TO WRL-SQLWARN4
+
+           WRITE SQL-WARNING-LOG-LINE FROM WARNING-LOG-RECORD
+
+           CLOSE SQL-WARNING-LOG-FILE.
