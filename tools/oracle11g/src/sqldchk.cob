@@ -0,0 +1,76 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  D  C  H  K                           *
+      *                                                             *
+      *  Compares SQLDFND (BNDDSC/SELDSC, bndsel.cob) -- the actual  *
+      *  column count Oracle's DESCRIBE found -- against the column  *
+      *  count the calling program expected for a given dynamic       *
+      *  query. Raises a clear, logged error on a mismatch instead    *
+      *  of letting a changed view definition silently shift which    *
+      *  columns land in which SELDVAR/BNDDVAR slots.                 *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SQLDCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLD-CHECK-LOG-FILE
+               ASSIGN TO "SQLDCLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLD-CHECK-LOG-FILE.
+       01  SQLD-CHECK-LOG-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY SQLDCLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+
+       LINKAGE SECTION.
+       01  WS-KIND                   PIC X(4).
+       01  WS-EXPECTED-COUNT         PIC S9(9) COMP.
+       01  WS-ACTUAL-COUNT           PIC S9(9) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-VALID                  PIC X(1).
+
+       PROCEDURE DIVISION USING WS-KIND, WS-EXPECTED-COUNT,
+               WS-ACTUAL-COUNT, WS-CALLER-ID, WS-VALID.
+
+       MAIN-PARA.
+           IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+               MOVE "Y"               TO WS-VALID
+           ELSE
+               MOVE "N"               TO WS-VALID
+               PERFORM LOG-MISMATCH-PARA
+           END-IF
+
+           GOBACK.
+
+       LOG-MISMATCH-PARA.
+           DISPLAY WS-CALLER-ID
+               " SQLDCHK ERROR: " WS-KIND " SQLDFND mismatch - exp "
+               WS-EXPECTED-COUNT " found " WS-ACTUAL-COUNT UPON CONSOLE
+
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT SQLD-CHECK-LOG-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND SQLD-CHECK-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO SDL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO SDL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO SDL-TIME
+           MOVE WS-KIND               TO SDL-KIND
+           MOVE WS-EXPECTED-COUNT     TO SDL-EXPECTED-COUNT
+           MOVE WS-ACTUAL-COUNT       TO SDL-ACTUAL-COUNT
+
+           WRITE SQLD-CHECK-LOG-LINE FROM SQLD-CHECK-LOG-RECORD
+
+           CLOSE SQLD-CHECK-LOG-FILE.
