@@ -0,0 +1,95 @@
+      ***************************************************************
+      *                                                             *
+      *               H  V  T  R  A  C  E                           *
+      *                                                             *
+      *  Host-variable bind/select name trace facility. Dumps the   *
+      *  XBNDDHVNAME/XSELDHVNAME host-variable name arrays, the       *
+      *  XBNDDIVNAME/XSELDIVNAME indicator-variable name arrays, and  *
+      *  the XBNDDV/XSELDV value arrays (sqlda.cob) to a trace file   *
+      *  so a mis-bound column -- or a wrongly-wired null indicator   *
+      *  -- in a production dynamic statement can be seen directly    *
+      *  instead of re-derived from source. Fires whenever the       *
+      *  caller sets WS-TRACE-REQUESTED to "Y", or whenever           *
+      *  WS-SQLCODE is negative so a failing statement is traced      *
+      *  automatically without a separate request.                    *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Also dump BND-DI-VNAME/SEL-DI-VNAME *
+      *              (indicator-variable names) alongside the         *
+      *              existing DH-VNAME (host-variable name) dump.     *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HVTRACE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-VAR-TRACE-FILE
+               ASSIGN TO "HVTRLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOST-VAR-TRACE-FILE.
+       01  HOST-VAR-TRACE-LINE       PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       COPY HVTRLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-IX                     PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       01  WS-TRACE-REQUESTED        PIC X(1).
+       01  WS-SQLCODE                PIC S9(9) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-BIND-COUNT             PIC S9(9) COMP.
+       COPY SQLDA.
+       01  WS-SELECT-COUNT           PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING WS-TRACE-REQUESTED, WS-SQLCODE,
+               WS-CALLER-ID, WS-BIND-COUNT, XBNDDHVNAME, XBNDDIVNAME,
+               XBNDDV, WS-SELECT-COUNT, XSELDHVNAME, XSELDIVNAME,
+               XSELDV.
+
+       MAIN-PARA.
+           IF WS-TRACE-REQUESTED = "Y" OR WS-SQLCODE < ZERO
+               IF WS-FIRST-CALL = "Y"
+                   OPEN OUTPUT HOST-VAR-TRACE-FILE
+                   MOVE "N" TO WS-FIRST-CALL
+               ELSE
+                   OPEN EXTEND HOST-VAR-TRACE-FILE
+               END-IF
+
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > WS-BIND-COUNT
+                   MOVE "BIND"          TO HVT-KIND
+                   MOVE WS-IX            TO HVT-POS
+                   MOVE BND-DH-VNAME(WS-IX) TO HVT-VNAME
+                   MOVE BND-DI-VNAME(WS-IX) TO HVT-DI-VNAME
+                   MOVE BND-DV(WS-IX)      TO HVT-VALUE
+                   PERFORM WRITE-TRACE-PARA
+               END-PERFORM
+
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > WS-SELECT-COUNT
+                   MOVE "SELECT"        TO HVT-KIND
+                   MOVE WS-IX            TO HVT-POS
+                   MOVE SEL-DH-VNAME(WS-IX) TO HVT-VNAME
+                   MOVE SEL-DI-VNAME(WS-IX) TO HVT-DI-VNAME
+                   MOVE SEL-DV(WS-IX)      TO HVT-VALUE
+                   PERFORM WRITE-TRACE-PARA
+               END-PERFORM
+
+               CLOSE HOST-VAR-TRACE-FILE
+           END-IF
+
+           GOBACK.
+
+       WRITE-TRACE-PARA.
+           MOVE WS-CALLER-ID          TO HVT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO HVT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO HVT-TIME
+
+           WRITE HOST-VAR-TRACE-LINE FROM HOST-VAR-TRACE-RECORD.
