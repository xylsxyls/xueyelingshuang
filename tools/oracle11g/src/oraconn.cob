@@ -0,0 +1,177 @@
+      ***************************************************************
+      *                                                             *
+      *               O  R  A  C  O  N  N                           *
+      *                                                             *
+      *  Shared CONNECT paragraph. Called once at program start,    *
+      *  before the first EXEC SQL CONNECT, to load ORACCHF,        *
+      *  ORADBGF, ORAHCHF and ORASTXTF from the ORAFLAGS parameter  *
+      *  file instead of requiring a recompile to change them.      *
+      *  ORAFLAGS.DAT is optional -- a missing file is treated the   *
+      *  same as an empty one (WS-FILE-STATUS checked before the     *
+      *  READ loop runs) so a shop that has not created one yet      *
+      *  still gets the built-in defaults rather than an abend.      *
+      *  ORASTXTF defaults to 2 ("save on warning/error") only when *
+      *  the parameter file has no row for this job at all (neither *
+      *  a job-id row nor a "DEFAULT " row); an ORASTXTF of 0 taken  *
+      *  from either row is left alone, since 0 is an operator's     *
+      *  valid way of saying "never save statement text". A matching *
+      *  row is looked up by job id first, falling back to a         *
+      *  "DEFAULT " row. Because ORAHCHF can only take effect before *
+      *  the first CONNECT, a later CALL that asks for a different   *
+      *  ORAHCHF is logged and ignored rather than silently          *
+      *  dropped, so operations knows the attempt did not take.      *
+      *  The ignored-CONNECT warning is logged to ORAWRNLG.DAT, a    *
+      *  file distinct from SQLWARNC's SQLWRNLG.DAT so the two       *
+      *  subprograms never truncate each other's log out from under  *
+      *  them.                                                       *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Check WS-FILE-STATUS before        *
+      *              reading ORAFLAGS.DAT so a missing parameter     *
+      *              file falls back to defaults instead of          *
+      *              aborting the OPEN.                              *
+      *   sysmaint   2026/08/08 - Only default ORASTXTF to 2 when no *
+      *              parameter row was found at all, so an operator- *
+      *              set 0 is respected; log ignored-CONNECT         *
+      *              warnings to their own ORAWRNLG.DAT file instead *
+      *              of sharing SQLWRNLG.DAT with SQLWARNC.          *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORACONN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORA-FLAGS-FILE
+               ASSIGN TO "ORAFLAGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SQL-WARNING-LOG-FILE
+               ASSIGN TO "ORAWRNLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORA-FLAGS-FILE.
+       COPY ORAFLAGS.
+
+       FD  SQL-WARNING-LOG-FILE.
+       01  SQL-WARNING-LOG-LINE      PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       COPY SQLWRNLG.
+
+       01  WS-CONNECTED              PIC X(1) VALUE "N".
+       01  WS-WARN-FIRST-CALL        PIC X(1) VALUE "Y".
+       01  WS-FILE-STATUS            PIC X(2).
+       01  WS-AT-END                 PIC X(1).
+       01  WS-ROW-FOUND              PIC X(1).
+       01  WS-SAVED-ORAHCHF          PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-JOB-ORACCHF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-JOB-ORADBGF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-JOB-ORAHCHF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-JOB-ORASTXTF           PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-DEF-ORACCHF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-DEF-ORADBGF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-DEF-ORAHCHF            PIC S9(9) COMP VALUE ZERO.
+       01  WS-DEF-ORASTXTF           PIC S9(9) COMP VALUE ZERO.
+       01  WS-DEF-FOUND              PIC X(1) VALUE "N".
+
+       LINKAGE SECTION.
+       COPY ORACA5.
+       01  WS-CALLER-ID              PIC X(8).
+       01  WS-REQUESTED-ORAHCHF      PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING ORACA, WS-CALLER-ID,
+               WS-REQUESTED-ORAHCHF.
+
+       MAIN-PARA.
+           IF WS-CONNECTED = "N"
+               PERFORM LOAD-FLAGS-PARA
+               MOVE "Y"               TO WS-CONNECTED
+           ELSE
+               IF WS-REQUESTED-ORAHCHF NOT = WS-SAVED-ORAHCHF
+                   MOVE "ORAHCHF change attempt after CONNECT ignored"
+                       TO WRL-MESSAGE
+                   PERFORM LOG-IGNORED-PARA
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       LOAD-FLAGS-PARA.
+           MOVE "N"                   TO WS-ROW-FOUND
+           MOVE "N"                   TO WS-DEF-FOUND
+
+           OPEN INPUT ORA-FLAGS-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE "N"               TO WS-AT-END
+               PERFORM UNTIL WS-AT-END = "Y"
+                   READ ORA-FLAGS-FILE
+                       AT END
+                           MOVE "Y"       TO WS-AT-END
+                       NOT AT END
+                           IF OFP-JOB-ID = WS-CALLER-ID
+                               MOVE OFP-ORACCHF   TO WS-JOB-ORACCHF
+                               MOVE OFP-ORADBGF   TO WS-JOB-ORADBGF
+                               MOVE OFP-ORAHCHF   TO WS-JOB-ORAHCHF
+                               MOVE OFP-ORASTXTF  TO WS-JOB-ORASTXTF
+                               MOVE "Y"           TO WS-ROW-FOUND
+                           END-IF
+                           IF OFP-JOB-ID = "DEFAULT "
+                               MOVE OFP-ORACCHF   TO WS-DEF-ORACCHF
+                               MOVE OFP-ORADBGF   TO WS-DEF-ORADBGF
+                               MOVE OFP-ORAHCHF   TO WS-DEF-ORAHCHF
+                               MOVE OFP-ORASTXTF  TO WS-DEF-ORASTXTF
+                               MOVE "Y"           TO WS-DEF-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ORA-FLAGS-FILE
+           END-IF
+
+           IF WS-ROW-FOUND = "Y"
+               MOVE WS-JOB-ORACCHF    TO ORACCHF
+               MOVE WS-JOB-ORADBGF    TO ORADBGF
+               MOVE WS-JOB-ORAHCHF    TO ORAHCHF
+               MOVE WS-JOB-ORASTXTF   TO ORASTXTF
+           ELSE
+               IF WS-DEF-FOUND = "Y"
+                   MOVE WS-DEF-ORACCHF    TO ORACCHF
+                   MOVE WS-DEF-ORADBGF    TO ORADBGF
+                   MOVE WS-DEF-ORAHCHF    TO ORAHCHF
+                   MOVE WS-DEF-ORASTXTF   TO ORASTXTF
+               ELSE
+                   MOVE ZERO              TO ORACCHF
+                   MOVE ZERO              TO ORADBGF
+                   MOVE WS-REQUESTED-ORAHCHF TO ORAHCHF
+                   MOVE 2                 TO ORASTXTF
+               END-IF
+           END-IF
+
+           MOVE ORAHCHF               TO WS-SAVED-ORAHCHF.
+
+       LOG-IGNORED-PARA.
+           DISPLAY WS-CALLER-ID " ORACONN WARNING: " WRL-MESSAGE
+               UPON CONSOLE
+
+           IF WS-WARN-FIRST-CALL = "Y"
+               OPEN OUTPUT SQL-WARNING-LOG-FILE
+               MOVE "N" TO WS-WARN-FIRST-CALL
+           ELSE
+               OPEN EXTEND SQL-WARNING-LOG-FILE
+           END-IF
+
+           MOVE WS-CALLER-ID          TO WRL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WRL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO WRL-TIME
+           MOVE SPACE                 TO WRL-SQLWARN1
+           MOVE SPACE                 TO WRL-SQLWARN4
+
+           WRITE SQL-WARNING-LOG-LINE FROM WARNING-LOG-RECORD
+
+           CLOSE SQL-WARNING-LOG-FILE.
