@@ -0,0 +1,134 @@
+      ***************************************************************
+      *                                                             *
+      *               C  U  R  S  R  C  Y                           *
+      *                                                             *
+      *  SQLCODE-driven cursor recycling. A dynamic-SQL program      *
+      *  that opens many ad hoc named cursors calls this with        *
+      *  WS-FUNCTION = "TOUCH " every time it opens or reuses a       *
+      *  cursor; CURSRCY keeps an in-memory least-recently-used       *
+      *  table of cursor ids sized to ORAMOC (the cache's own max-    *
+      *  open-OraCursors requirement from the ORACA block, clamped to *
+      *  the 40-slot physical table CURSRCY has room for) and hands   *
+      *  back the id of a cursor the caller should CLOSE first in     *
+      *  WS-RECYCLE-CURSOR-ID whenever the table is full, SQLCODE      *
+      *  comes back -1000 (ORA-01000, maximum open cursors exceeded), *
+      *  or ORAHOC has already reached ORAMOC, instead of the caller  *
+      *  tracking its own cursor cache by hand. WS-FUNCTION = "RESET " *
+      *  clears the table and re-reads ORAMOC, for use right after     *
+      *  CONNECT.                                                     *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Size the table from ORAMOC and      *
+      *              recycle early once ORAHOC reaches ORAMOC,        *
+      *              instead of a hardcoded 40-slot table driven      *
+      *              only by SQLCODE -1000.                          *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CURSRCY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CLOCK                  PIC S9(9) COMP VALUE ZERO.
+       01  WS-TABLE-SIZE              PIC S9(9) COMP VALUE 40.
+       01  WS-CURSOR-TABLE.
+           05  WS-CURSOR-SLOT OCCURS 40 TIMES.
+               10  WS-SLOT-CURSOR-ID     PIC X(8).
+               10  WS-SLOT-LAST-USED     PIC S9(9) COMP.
+
+       01  WS-IX                      PIC S9(9) COMP.
+       01  WS-FREE-IX                 PIC S9(9) COMP.
+       01  WS-LRU-IX                  PIC S9(9) COMP.
+       01  WS-LRU-VALUE               PIC S9(9) COMP.
+       01  WS-MATCH-IX                PIC S9(9) COMP.
+       01  WS-MUST-RECYCLE            PIC X(1).
+
+       LINKAGE SECTION.
+       01  WS-FUNCTION                PIC X(6).
+       COPY SQLCASEL.
+       COPY ORACA5.
+       01  WS-CURSOR-ID               PIC X(8).
+       01  WS-RECYCLE-CURSOR-ID       PIC X(8).
+
+       PROCEDURE DIVISION USING WS-FUNCTION, SQLCA, ORACA,
+               WS-CURSOR-ID, WS-RECYCLE-CURSOR-ID.
+
+       MAIN-PARA.
+           EVALUATE WS-FUNCTION
+               WHEN "RESET "
+                   PERFORM RESET-TABLE-PARA
+               WHEN "TOUCH "
+                   PERFORM TOUCH-CURSOR-PARA
+           END-EVALUATE
+
+           GOBACK.
+
+       RESET-TABLE-PARA.
+           MOVE ZERO                  TO WS-CLOCK
+           MOVE SPACES                TO WS-RECYCLE-CURSOR-ID
+
+           MOVE ORAMOC                 TO WS-TABLE-SIZE
+           IF WS-TABLE-SIZE <= ZERO OR WS-TABLE-SIZE > 40
+               MOVE 40                 TO WS-TABLE-SIZE
+           END-IF
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > 40
+               MOVE SPACES             TO WS-SLOT-CURSOR-ID(WS-IX)
+               MOVE ZERO               TO WS-SLOT-LAST-USED(WS-IX)
+           END-PERFORM.
+
+       TOUCH-CURSOR-PARA.
+           ADD 1                       TO WS-CLOCK
+           MOVE SPACES                 TO WS-RECYCLE-CURSOR-ID
+           MOVE ZERO                   TO WS-MATCH-IX
+           MOVE ZERO                   TO WS-FREE-IX
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-TABLE-SIZE
+               IF WS-SLOT-CURSOR-ID(WS-IX) = WS-CURSOR-ID
+                   MOVE WS-IX           TO WS-MATCH-IX
+               END-IF
+               IF WS-SLOT-CURSOR-ID(WS-IX) = SPACES
+                   AND WS-FREE-IX = ZERO
+                   MOVE WS-IX           TO WS-FREE-IX
+               END-IF
+           END-PERFORM
+
+           IF WS-MATCH-IX > ZERO
+               MOVE WS-CLOCK        TO WS-SLOT-LAST-USED(WS-MATCH-IX)
+           ELSE
+               IF SQLCODE = -1000
+                   OR (ORAMOC > ZERO AND ORAHOC >= ORAMOC)
+                   MOVE "Y"             TO WS-MUST-RECYCLE
+               ELSE
+                   IF WS-FREE-IX > ZERO
+                       MOVE "N"         TO WS-MUST-RECYCLE
+                   ELSE
+                       MOVE "Y"         TO WS-MUST-RECYCLE
+                   END-IF
+               END-IF
+
+               IF WS-MUST-RECYCLE = "Y"
+                   PERFORM FIND-LRU-SLOT-PARA
+                   MOVE WS-SLOT-CURSOR-ID(WS-LRU-IX)
+                                        TO WS-RECYCLE-CURSOR-ID
+                   MOVE WS-CURSOR-ID    TO WS-SLOT-CURSOR-ID(WS-LRU-IX)
+                   MOVE WS-CLOCK        TO WS-SLOT-LAST-USED(WS-LRU-IX)
+               ELSE
+                   MOVE WS-CURSOR-ID    TO WS-SLOT-CURSOR-ID(WS-FREE-IX)
+                   MOVE WS-CLOCK        TO WS-SLOT-LAST-USED(WS-FREE-IX)
+               END-IF
+           END-IF.
+
+       FIND-LRU-SLOT-PARA.
+           MOVE 1                      TO WS-LRU-IX
+           MOVE WS-SLOT-LAST-USED(1)   TO WS-LRU-VALUE
+
+           PERFORM VARYING WS-IX FROM 2 BY 1
+                   UNTIL WS-IX > WS-TABLE-SIZE
+               IF WS-SLOT-LAST-USED(WS-IX) < WS-LRU-VALUE
+                   MOVE WS-IX           TO WS-LRU-IX
+                   MOVE WS-SLOT-LAST-USED(WS-IX) TO WS-LRU-VALUE
+               END-IF
+           END-PERFORM.
