@@ -0,0 +1,122 @@
+      ***************************************************************
+      *                                                             *
+      *               W  R  A  P  C  O  L                          *
+      *                                                             *
+      *  Wraps a fetched dynamic-SQL column value that is wider     *
+      *  than the caller's report line (bndsel.cob's DISPLAY-LENGTH *
+      *  exceeds its MAX-LENGTH -- LONG/CLOB/RAW columns routinely  *
+      *  do) into fixed-width continuation records instead of       *
+      *  truncating the value or overrunning the line. MAX-LENGTH   *
+      *  is clamped to the 1-80 range the record layout can hold,   *
+      *  defaulting to 80 the same way bndsel.cob's own MAX-LENGTH  *
+      *  field defaults.                                             *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WRAPCOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WRAP-COLUMN-FILE
+               ASSIGN TO "WRAPCLG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WRAP-COLUMN-FILE.
+       01  WRAP-COLUMN-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY WRAPCLG.
+
+       01  WS-FIRST-CALL             PIC X(1) VALUE "Y".
+       01  WS-WORK-MAX-LENGTH        PIC S9(9) COMP.
+       01  WS-SEGMENT-NR             PIC S9(4) COMP.
+       01  WS-SEGMENT-START          PIC S9(9) COMP.
+       01  WS-BYTES-REMAINING        PIC S9(9) COMP.
+       01  WS-CHUNK-LENGTH           PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+       COPY BNDSEL.
+       01  WS-COLUMN-VALUE           PIC X(2000).
+       01  WS-COLUMN-POS             PIC S9(9) COMP.
+       01  WS-CALLER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING DISPLAY-LENGTH, MAX-LENGTH,
+               WS-COLUMN-VALUE, WS-COLUMN-POS, WS-CALLER-ID.
+
+       MAIN-PARA.
+           IF WS-FIRST-CALL = "Y"
+               OPEN OUTPUT WRAP-COLUMN-FILE
+               MOVE "N" TO WS-FIRST-CALL
+           ELSE
+               OPEN EXTEND WRAP-COLUMN-FILE
+           END-IF
+
+           MOVE MAX-LENGTH            TO WS-WORK-MAX-LENGTH
+           IF WS-WORK-MAX-LENGTH <= 0 OR WS-WORK-MAX-LENGTH > 80
+               MOVE 80                TO WS-WORK-MAX-LENGTH
+           END-IF
+
+           MOVE WS-CALLER-ID         TO WCL-PROGRAM-ID
+           MOVE WS-COLUMN-POS        TO WCL-COLUMN-POS
+           MOVE DISPLAY-LENGTH       TO WCL-DISPLAY-LENGTH
+           MOVE WS-WORK-MAX-LENGTH   TO WCL-MAX-LENGTH
+           MOVE SPACES               TO WCL-SEGMENT-TEXT
+
+           IF DISPLAY-LENGTH > WS-WORK-MAX-LENGTH
+               MOVE "Y"              TO WCL-WRAPPED
+               MOVE WS-COLUMN-VALUE(1:WS-WORK-MAX-LENGTH)
+                                      TO WCL-SEGMENT-TEXT
+           ELSE
+               MOVE "N"              TO WCL-WRAPPED
+               MOVE WS-COLUMN-VALUE(1:DISPLAY-LENGTH)
+                                      TO WCL-SEGMENT-TEXT
+           END-IF
+
+           WRITE WRAP-COLUMN-LINE FROM WRAP-COLUMN-RECORD
+
+           IF DISPLAY-LENGTH > WS-WORK-MAX-LENGTH
+               MOVE ZERO             TO WS-SEGMENT-NR
+               COMPUTE WS-SEGMENT-START =
+                       WS-WORK-MAX-LENGTH + 1
+               COMPUTE WS-BYTES-REMAINING =
+                       DISPLAY-LENGTH - WS-WORK-MAX-LENGTH
+
+               PERFORM UNTIL WS-BYTES-REMAINING <= 0
+                   ADD 1 TO WS-SEGMENT-NR
+                   IF WS-BYTES-REMAINING > WS-WORK-MAX-LENGTH
+                       MOVE WS-WORK-MAX-LENGTH TO WS-CHUNK-LENGTH
+                   ELSE
+                       MOVE WS-BYTES-REMAINING TO WS-CHUNK-LENGTH
+                   END-IF
+
+                   MOVE WS-CALLER-ID  TO WCC-PROGRAM-ID
+                   MOVE WS-COLUMN-POS TO WCC-COLUMN-POS
+                   MOVE WS-SEGMENT-NR TO WCC-SEGMENT-NR
+                   MOVE SPACES        TO WCC-SEGMENT-TEXT
+                   MOVE WS-COLUMN-VALUE(WS-SEGMENT-START:
+                                        WS-CHUNK-LENGTH)
+                                      TO WCC-SEGMENT-TEXT
+
+                   COMPUTE WS-BYTES-REMAINING =
+                           WS-BYTES-REMAINING - WS-CHUNK-LENGTH
+                   IF WS-BYTES-REMAINING <= 0
+                       MOVE "Y"       TO WCC-LAST-SEGMENT
+                   ELSE
+                       MOVE "N"       TO WCC-LAST-SEGMENT
+                   END-IF
+
+                   WRITE WRAP-COLUMN-LINE FROM WRAP-COLUMN-CONT-RECORD
+
+                   COMPUTE WS-SEGMENT-START =
+                           WS-SEGMENT-START + WS-CHUNK-LENGTH
+               END-PERFORM
+           END-IF
+
+           CLOSE WRAP-COLUMN-FILE
+
+           GOBACK.
