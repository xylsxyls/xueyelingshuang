@@ -0,0 +1,32 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  E  R  R  L  G                       *
+      *                                                             *
+      *  Record layouts written by the shared SQL error-trap        *
+      *  routine (SQLERRCK). One ERROR-LOG-RECORD is written per    *
+      *  failing EXEC SQL; ERROR-LOG-CONT-RECORD carries the        *
+      *  overflow of SQLERRMC when the Oracle message text is       *
+      *  longer than the 70-byte SQLCA buffer.                      *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ERL-PROGRAM-ID        PIC X(8).
+           05  ERL-DATE              PIC X(8).
+           05  ERL-TIME              PIC X(6).
+           05  ERL-SQLCAID           PIC X(8).
+           05  ERL-SQLCABC           PIC S9(9).
+           05  ERL-SQLCODE           PIC S9(9).
+           05  ERL-SQLERRML          PIC S9(4).
+           05  ERL-SQLERRMC          PIC X(70).
+           05  ERL-SQLERRD3          PIC S9(9).
+           05  ERL-CONTINUED         PIC X(1).
+
+       01  ERROR-LOG-CONT-RECORD.
+           05  ECL-PROGRAM-ID        PIC X(8).
+           05  ECL-DATE              PIC X(8).
+           05  ECL-TIME              PIC X(6).
+           05  ECL-SEGMENT-NR        PIC S9(4).
+           05  ECL-SEGMENT-TEXT      PIC X(70).
+           05  ECL-LAST-SEGMENT      PIC X(1).
