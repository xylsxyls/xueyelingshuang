@@ -0,0 +1,18 @@
+      ***************************************************************
+      *                                                             *
+      *               R  E  C  N  L  G                              *
+      *                                                             *
+      *  Discrepancy record written by RECONCIL whenever SQLERRD(3)  *
+      *  after a mass UPDATE/DELETE does not match the control total *
+      *  the caller computed earlier in the run.                     *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  RECONCILE-LOG-RECORD.
+           05  RCL-PROGRAM-ID        PIC X(8).
+           05  RCL-DATE              PIC X(8).
+           05  RCL-TIME              PIC X(6).
+           05  RCL-EXPECTED-COUNT    PIC S9(9).
+           05  RCL-ACTUAL-COUNT      PIC S9(9).
+           05  RCL-DIFFERENCE        PIC S9(9).
