@@ -0,0 +1,17 @@
+      ***************************************************************
+      *                                                             *
+      *               N  U  L  L  R  P  L  G                       *
+      *                                                             *
+      *  Exception record written by NULLRPT whenever a column the *
+      *  business has flagged as "required" comes back null on a   *
+      *  dynamic FETCH.                                              *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  NULL-EXCEPTION-RECORD.
+           05  NRL-PROGRAM-ID        PIC X(8).
+           05  NRL-DATE              PIC X(8).
+           05  NRL-TIME              PIC X(6).
+           05  NRL-ROW-KEY           PIC X(30).
+           05  NRL-COLUMN-POS        PIC S9(9).
