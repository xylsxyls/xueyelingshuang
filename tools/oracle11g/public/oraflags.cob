@@ -0,0 +1,19 @@
+      ***************************************************************
+      *                                                             *
+      *               O  R  A  F  L  A  G  S                       *
+      *                                                             *
+      *  Runtime parameter record for ORACONN. One row per job id   *
+      *  (plus an optional "DEFAULT " row used when a job has no    *
+      *  row of its own) lets operations turn on cursor-cache or    *
+      *  heap consistency checking for a single troublesome run     *
+      *  without recompiling the program that run uses.             *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  ORA-FLAGS-PARM-RECORD.
+           05  OFP-JOB-ID            PIC X(8).
+           05  OFP-ORACCHF           PIC S9(9).
+           05  OFP-ORADBGF           PIC S9(9).
+           05  OFP-ORAHCHF           PIC S9(9).
+           05  OFP-ORASTXTF          PIC S9(9).
