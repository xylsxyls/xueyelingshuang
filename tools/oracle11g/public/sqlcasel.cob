@@ -0,0 +1,23 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  C  A  S  E  L                       *
+      *                                                             *
+      *  Variant selector for SQLCA. Pulls in the COMP-5 layout     *
+      *  (sqlca5.cob) by default, matching house practice of not    *
+      *  using the plain ANSI sqlca.cob. A shop building for a      *
+      *  platform that still needs the ANSI/COMPUTATIONAL layout    *
+      *  can get it without editing any source, by compiling with   *
+      *  -D SQLCA-ANSI=Y (or an equivalent build-time define).      *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+      >>IF SQLCA-ANSI DEFINED
+      >>IF SQLCA-ANSI = "Y"
+           COPY SQLCA.
+      >>ELSE
+           COPY SQLCA5.
+      >>END-IF
+      >>ELSE
+           COPY SQLCA5.
+      >>END-IF
