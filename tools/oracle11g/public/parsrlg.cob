@@ -0,0 +1,21 @@
+      ***************************************************************
+      *                                                             *
+      *               P  A  R  S  R  L  G                          *
+      *                                                             *
+      *  Record layout for the nightly parse-vs-execute ratio       *
+      *  rollup written by PARSERPT. One row per program that       *
+      *  appears in the day's cursor-stats file, holding the last    *
+      *  (highest, since ORANPR/ORANEX are cumulative for the run)   *
+      *  snapshot seen for that program plus the resulting ratio    *
+      *  and whether it crossed the shop's re-parse threshold.       *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  PARSE-RATIO-RECORD.
+           05  PRL-PROGRAM-ID        PIC X(8).
+           05  PRL-DATE              PIC X(8).
+           05  PRL-ORANPR            PIC S9(9).
+           05  PRL-ORANEX            PIC S9(9).
+           05  PRL-RATIO-PCT         PIC S9(5).
+           05  PRL-FLAGGED           PIC X(1).
