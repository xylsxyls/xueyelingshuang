@@ -0,0 +1,21 @@
+      ***************************************************************
+      *                                                             *
+      *               N  U  L  N  M  L  G                           *
+      *                                                             *
+      *  Record layout written by NULNMRPT. One row per fetched     *
+      *  dynamic-extract row that has at least one null column,     *
+      *  carrying a comma-separated, human-readable list of the     *
+      *  named columns (from SELDH-VNAME) that came back null so    *
+      *  business users can see null patterns without opening the   *
+      *  raw extract and eyeballing blank fields column by column.  *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  NULL-NAMES-REPORT-RECORD.
+           05  NNL-PROGRAM-ID        PIC X(8).
+           05  NNL-DATE              PIC X(8).
+           05  NNL-TIME              PIC X(6).
+           05  NNL-ROW-KEY           PIC X(30).
+           05  NNL-NULL-COUNT        PIC S9(9).
+           05  NNL-NULL-NAMES        PIC X(200).
