@@ -0,0 +1,22 @@
+      ***************************************************************
+      *                                                             *
+      *               A  B  N  D  R  L  G                           *
+      *                                                             *
+      *  Abend-detail record written by ABNDRPT. Carries the        *
+      *  ORACA saved-statement-text fields (ORASTXT/ORASFNM/         *
+      *  ORASLNR) so support can see the failing statement and      *
+      *  its source location without attaching a debugger.          *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  ABEND-REPORT-RECORD.
+           05  ABR-PROGRAM-ID        PIC X(8).
+           05  ABR-DATE              PIC X(8).
+           05  ABR-TIME              PIC X(6).
+           05  ABR-SQLCODE           PIC S9(9).
+           05  ABR-STMT-LEN          PIC S9(4).
+           05  ABR-STMT-TEXT         PIC X(70).
+           05  ABR-SRC-FILE-LEN      PIC S9(4).
+           05  ABR-SRC-FILE-NAME     PIC X(70).
+           05  ABR-SRC-LINE-NR       PIC S9(9).
