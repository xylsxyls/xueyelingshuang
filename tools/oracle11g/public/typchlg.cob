@@ -0,0 +1,20 @@
+      ***************************************************************
+      *                                                             *
+      *               T  Y  P  C  H  L  G                           *
+      *                                                             *
+      *  Log record written by TYPECHK whenever a DESCRIBE returns a *
+      *  SELDVTYP or BNDDVTYP value the shop's column-binding logic  *
+      *  does not recognize, so support can see the offending        *
+      *  column position and type code without stack-tracing a core  *
+      *  dump to find out which column tripped it.                   *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  TYPE-CHECK-LOG-RECORD.
+           05  TCL-PROGRAM-ID        PIC X(8).
+           05  TCL-DATE              PIC X(8).
+           05  TCL-TIME              PIC X(6).
+           05  TCL-KIND              PIC X(4).
+           05  TCL-COLUMN-POS        PIC S9(9).
+           05  TCL-TYPE-CODE         PIC S9(4).
