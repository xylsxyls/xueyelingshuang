@@ -2,12 +2,18 @@
       * For Sample Program 10: Dynamic SQL Method 4                 *
       *                                                             *
       * bndsel.cob : This file gets included in sample10.pco file.  *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Widened BNDDVAR/SELDVAR from 20   *
+      *              to 40 columns; several extract views now run   *
+      *              30+ columns wide and needed describing/        *
+      *              fetching in a single pass.                     *
       ***************************************************************
 
        01  BNDDSC.
-           02  SQLDNUM             PIC S9(9) COMP VALUE 20.
+           02  SQLDNUM             PIC S9(9) COMP VALUE 40.
            02  SQLDFND             PIC S9(9) COMP.
-           02  BNDDVAR             OCCURS 20 TIMES.
+           02  BNDDVAR             OCCURS 40 TIMES.
                03 BNDDV            PIC S9(18) COMP.
                03 BNDDFMT          PIC S9(18) COMP.
                03 BNDDVLN          PIC S9(9) COMP.
@@ -25,12 +31,12 @@
                03 BNDDFCLP         PIC S9(18) COMP.
                03 BNDDFCRCP        PIC S9(18) COMP.
        01  XBNDDI.
-           03  BND-DI                OCCURS 20 TIMES PIC S9(4) COMP.
+           03  BND-DI                OCCURS 40 TIMES PIC S9(4) COMP.
 
        01  SELDSC.
-           02  SQLDNUM             PIC S9(9) COMP VALUE 20.
+           02  SQLDNUM             PIC S9(9) COMP VALUE 40.
            02  SQLDFND             PIC S9(9) COMP.
-           02  SELDVAR             OCCURS 20 TIMES.
+           02  SELDVAR             OCCURS 40 TIMES.
                03 SELDV            PIC S9(18) COMP.
                03 SELDFMT          PIC S9(18) COMP.
                03 SELDVLN          PIC S9(9) COMP.
@@ -49,7 +55,7 @@
                03 SELDFCRCP        PIC S9(18) COMP.
 
        01  XSELDI.
-           03  SEL-DI                OCCURS 20 TIMES PIC S9(4) COMP.
+           03  SEL-DI                OCCURS 40 TIMES PIC S9(4) COMP.
 
        01  PRECISION                 PIC S9(9) COMP.
        01  SCALE                     PIC S9(9) COMP.
