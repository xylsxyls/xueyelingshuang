@@ -0,0 +1,28 @@
+      ***************************************************************
+      *                                                             *
+      *               H  V  T  R  L  G                             *
+      *                                                             *
+      *  Trace record written by HVTRACE. One row per bind or       *
+      *  select host variable involved in a Dynamic SQL Method 4    *
+      *  statement, carrying the host-variable name (from            *
+      *  XBNDDHVNAME/XSELDHVNAME in sqlda.cob), its indicator-        *
+      *  variable name (XBNDDIVNAME/XSELDIVNAME) and its value so a  *
+      *  mis-bound column -- or a wrongly-wired null indicator --    *
+      *  can be diagnosed without re-deriving the mapping from       *
+      *  source.                                                     *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Add HVT-DI-VNAME so the trace also *
+      *              captures the indicator-variable name, not just  *
+      *              the host-variable name.                        *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  HOST-VAR-TRACE-RECORD.
+           05  HVT-PROGRAM-ID        PIC X(8).
+           05  HVT-DATE              PIC X(8).
+           05  HVT-TIME              PIC X(6).
+           05  HVT-KIND              PIC X(6).
+           05  HVT-POS               PIC S9(9).
+           05  HVT-VNAME             PIC X(80).
+           05  HVT-DI-VNAME          PIC X(80).
+           05  HVT-VALUE             PIC X(80).
