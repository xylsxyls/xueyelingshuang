@@ -0,0 +1,24 @@
+      ***************************************************************
+      *                                                             *
+      *               C  U  R  S  T  L  G                           *
+      *                                                             *
+      *  Daily cursor-cache statistics record, snapshotted from the *
+      *  ORACA block by CURSSTAT right after each COMMIT/ROLLBACK.  *
+      *  Accumulated over time these let us trend whether a job's   *
+      *  MAXOPENCURSORS setting is adequate or whether the cache is *
+      *  thrashing (CSL-ORANOR climbing) instead of this data just  *
+      *  evaporating at end of run.                                 *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  CURSOR-STATS-RECORD.
+           05  CSL-PROGRAM-ID        PIC X(8).
+           05  CSL-DATE              PIC X(8).
+           05  CSL-TIME              PIC X(6).
+           05  CSL-ORAHOC            PIC S9(9).
+           05  CSL-ORAMOC            PIC S9(9).
+           05  CSL-ORACOC            PIC S9(9).
+           05  CSL-ORANOR            PIC S9(9).
+           05  CSL-ORANPR            PIC S9(9).
+           05  CSL-ORANEX            PIC S9(9).
