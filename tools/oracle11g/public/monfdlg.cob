@@ -0,0 +1,30 @@
+      ***************************************************************
+      *                                                             *
+      *               M  O  N  F  D  L  G                          *
+      *                                                             *
+      *  One row per MONFEED call: a flat snapshot of the SQLCA/     *
+      *  ORACA fields an external monitoring tool cares about,       *
+      *  written so that tool can tail a plain LINE SEQUENTIAL file  *
+      *  instead of reaching into the job's own memory. MFD-SQLWARN  *
+      *  carries SQLWARN0-7 as a single 8-byte group, the same shape  *
+      *  SQLCA itself uses.                                          *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Add MFD-SQLWARN so the feed        *
+      *              carries SQLWARN0-7, not just SQLCODE/SQLERRD3.  *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  MONITOR-FEED-RECORD.
+           05  MFD-PROGRAM-ID        PIC X(8).
+           05  MFD-JOB-ID            PIC X(8).
+           05  MFD-DATE              PIC X(8).
+           05  MFD-TIME              PIC X(6).
+           05  MFD-SQLCODE           PIC S9(9).
+           05  MFD-SQLERRD3          PIC S9(9).
+           05  MFD-SQLWARN           PIC X(8).
+           05  MFD-ORAHOC            PIC S9(9).
+           05  MFD-ORAMOC            PIC S9(9).
+           05  MFD-ORACOC            PIC S9(9).
+           05  MFD-ORANOR            PIC S9(9).
+           05  MFD-ORANPR            PIC S9(9).
+           05  MFD-ORANEX            PIC S9(9).
