@@ -0,0 +1,19 @@
+      ***************************************************************
+      *                                                             *
+      *               S  E  L  T  Y  C  A  T                       *
+      *                                                             *
+      *  Type/format catalog record written by SELTYPRT for each   *
+      *  column of a DESCRIBE'd SELDSC, pairing the real Oracle     *
+      *  SELDVTYP/SELDFMT with the COBOL PIC clause our shop        *
+      *  standard maps it to.                                       *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  SEL-TYPE-CATALOG-RECORD.
+           05  STC-COLUMN-POS        PIC S9(9).
+           05  STC-SELDVTYP          PIC S9(4).
+           05  STC-SELDFMT           PIC S9(18).
+           05  STC-SELDFMTL          PIC S9(4).
+           05  STC-SELDVLN           PIC S9(9).
+           05  STC-PIC-CLAUSE        PIC X(30).
