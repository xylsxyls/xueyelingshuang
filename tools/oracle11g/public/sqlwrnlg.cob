@@ -0,0 +1,18 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  W  R  N  L  G                       *
+      *                                                             *
+      *  Record layout written by SQLWARNC whenever SQLWARN1 (data  *
+      *  truncated) or SQLWARN4 (all WHERE/SET columns updated)     *
+      *  comes back set on a fetch or update.                       *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  WARNING-LOG-RECORD.
+           05  WRL-PROGRAM-ID        PIC X(8).
+           05  WRL-DATE              PIC X(8).
+           05  WRL-TIME              PIC X(6).
+           05  WRL-SQLWARN1          PIC X(1).
+           05  WRL-SQLWARN4          PIC X(1).
+           05  WRL-MESSAGE           PIC X(60).
