@@ -0,0 +1,21 @@
+      ***************************************************************
+      *                                                             *
+      *               C  H  K  P  T  L  G                          *
+      *                                                             *
+      *  Single-row checkpoint record written/read by CHKPT so a    *
+      *  long dynamic-SQL fetch loop can restart from where it left  *
+      *  off instead of reprocessing a whole cursor after an abend   *
+      *  or a scheduled mid-run stop. CKP-RESUME-KEY is caller-      *
+      *  defined -- typically the last primary/sort key fetched, so  *
+      *  the caller can rebuild its WHERE clause on restart.          *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-PROGRAM-ID        PIC X(8).
+           05  CKP-JOB-ID            PIC X(8).
+           05  CKP-DATE              PIC X(8).
+           05  CKP-TIME              PIC X(6).
+           05  CKP-ROW-COUNT         PIC S9(9).
+           05  CKP-RESUME-KEY        PIC X(80).
