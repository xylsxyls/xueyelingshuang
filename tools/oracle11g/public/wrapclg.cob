@@ -0,0 +1,26 @@
+      ***************************************************************
+      *                                                             *
+      *               W  R  A  P  C  L  G                          *
+      *                                                             *
+      *  Record layouts written by WRAPCOL. One WRAP-COLUMN-RECORD  *
+      *  per wide dynamic-SQL column value; WRAP-COLUMN-CONT-RECORD *
+      *  carries the overflow once DISPLAY-LENGTH exceeds the       *
+      *  caller's MAX-LENGTH for a single report line.              *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  WRAP-COLUMN-RECORD.
+           05  WCL-PROGRAM-ID        PIC X(8).
+           05  WCL-COLUMN-POS        PIC S9(9).
+           05  WCL-DISPLAY-LENGTH    PIC S9(9).
+           05  WCL-MAX-LENGTH        PIC S9(9).
+           05  WCL-SEGMENT-TEXT      PIC X(80).
+           05  WCL-WRAPPED           PIC X(1).
+
+       01  WRAP-COLUMN-CONT-RECORD.
+           05  WCC-PROGRAM-ID        PIC X(8).
+           05  WCC-COLUMN-POS        PIC S9(9).
+           05  WCC-SEGMENT-NR        PIC S9(4).
+           05  WCC-SEGMENT-TEXT      PIC X(80).
+           05  WCC-LAST-SEGMENT      PIC X(1).
