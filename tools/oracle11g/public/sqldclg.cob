@@ -0,0 +1,21 @@
+      ***************************************************************
+      *                                                             *
+      *               S  Q  L  D  C  L  G                           *
+      *                                                             *
+      *  Log record written by SQLDCHK whenever a DESCRIBE's         *
+      *  SQLDFND (actual column count found by Oracle) does not      *
+      *  match the column count the calling program expected for a  *
+      *  given dynamic query -- typically a changed view definition  *
+      *  that would otherwise silently shift which columns land in   *
+      *  which SELDVAR/BNDDVAR slots.                                 *
+      *                                                             *
+      * MODIFIED                                                    *
+      *   sysmaint   2026/08/08 - Initial version.                 *
+      ***************************************************************
+       01  SQLD-CHECK-LOG-RECORD.
+           05  SDL-PROGRAM-ID        PIC X(8).
+           05  SDL-DATE              PIC X(8).
+           05  SDL-TIME              PIC X(6).
+           05  SDL-KIND              PIC X(4).
+           05  SDL-EXPECTED-COUNT    PIC S9(9).
+           05  SDL-ACTUAL-COUNT      PIC S9(9).
